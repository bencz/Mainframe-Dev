@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2PGC.
+       AUTHOR. DEREK JOHNSTON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY ADD ACCOUNT MAP LAYOUT
+       COPY 'DCIA2AM'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+      * COPY ACCTAUDIT RECORD LAYOUT
+       COPY 'ACCTAUD'.
+
+      * COPY VALID STATE CODE REFERENCE TABLE
+       COPY 'DCIA2ST'.
+
+       01 WS-NEXT-ACCTNO        PIC 9(05).
+       01 WS-RESP               PIC S9(08) COMP.
+       01 WS-RESP2              PIC S9(08) COMP.
+       01 WS-ABSTIME            PIC S9(15) COMP-3.
+       01 WS-DATE8              PIC X(08).
+       01 WS-TIME6              PIC X(06).
+
+       01 WS-COMMAREA           PIC X(3) VALUE 'XXX'.
+       01 WS-COMM-LEN           PIC S9(4) COMP VALUE +3.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA           PIC X(3).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF3(999-RETURN-TO-MENU)
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           GO TO 200-VALIDATE.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE 'ENTER THE NEW ACCOUNT DETAILS, PF3 FOR MENU' TO MSGO.
+
+           EXEC CICS SEND
+               MAP('MAP4')
+               MAPSET('DCIA2AM')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('IA24')
+           END-EXEC.
+
+       200-VALIDATE.
+
+           IF SNAMEI = SPACES THEN
+                GO TO 410-NO-SURNAME
+           ELSE
+           IF CRLIMITI IS NOT NUMERIC THEN
+                GO TO 420-BAD-CRLIMIT
+           ELSE
+                GO TO 210-VALIDATE-STATE
+           END-IF.
+
+       210-VALIDATE-STATE.
+
+           SET WS-STATE-IDX TO 1.
+           SEARCH WS-VALID-STATE
+                AT END
+                     GO TO 430-BAD-STATE
+                WHEN WS-VALID-STATE(WS-STATE-IDX) = STATI
+                     GO TO 300-GET-NEXT-NUMBER
+           END-SEARCH.
+
+       300-GET-NEXT-NUMBER.
+
+      * THE OPERATOR NEVER TYPES AN ACCOUNT NUMBER - THE NEXT ONE IS
+      * TAKEN FROM THE HIGHEST KEY CURRENTLY ON FILE
+           MOVE HIGH-VALUES TO ACCTKEY.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           EXEC CICS READPREV
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                RESP(WS-RESP2)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           IF WS-RESP2 = DFHRESP(NORMAL) THEN
+                COMPUTE WS-NEXT-ACCTNO = ACCTNO + 1
+           ELSE
+                MOVE 1 TO WS-NEXT-ACCTNO
+           END-IF.
+
+       400-ADD-RECORD.
+
+           MOVE WS-NEXT-ACCTNO TO ACCTNO.
+           MOVE TITLI    TO TITL.
+           MOVE FNAMEI   TO FNAME.
+           MOVE SNAMEI   TO SNAME.
+           MOVE ADDR1I   TO ADDR1.
+           MOVE ADDR2I   TO ADDR2.
+           MOVE STATI    TO STAT.
+           MOVE CRLIMITI TO CRLIMIT.
+           MOVE ZERO     TO CURR-BAL.
+           SET ACCT-OPEN TO TRUE.
+
+           EXEC CICS WRITE
+                FILE('ACCTFILE')
+                FROM(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC.
+
+      * ONLY A DUPLICATE KEY MEANS THE ACCOUNT NUMBER WAS ALREADY IN
+      * USE - ANY OTHER NON-NORMAL RESP (NOSPACE, IOERR, ETC.) IS A
+      * GENUINE FAILURE AND SHOULD NOT BE REPORTED AS A DUPLICATE
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+                GO TO 500-ADD-SUCCESSFUL
+           ELSE
+           IF WS-RESP = DFHRESP(DUPREC) OR WS-RESP = DFHRESP(DUPKEY) THEN
+                GO TO 520-DUPLICATE-KEY
+           ELSE
+                GO TO 530-WRITE-FAILED
+           END-IF.
+
+       500-ADD-SUCCESSFUL.
+
+           SET ACCTAUD-IS-WRITE TO TRUE.
+           PERFORM 800-WRITE-AUDIT THRU 800-WRITE-AUDIT-EXIT.
+
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE ACCTNO TO ACCTNOO.
+           MOVE 'ACCOUNT ADDED - NOTE THE ACCOUNT NUMBER ABOVE' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       410-NO-SURNAME.
+
+           MOVE 'SURNAME IS REQUIRED' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       420-BAD-CRLIMIT.
+
+           MOVE 'CREDIT LIMIT MUST BE NUMERIC' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       430-BAD-STATE.
+
+           MOVE 'STATE CODE IS NOT VALID' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       520-DUPLICATE-KEY.
+
+      * THE WRITE RACED ANOTHER CLERK ADDING THE SAME NUMBER - REJECT
+      * THE ADD OUTRIGHT RATHER THAN OVERWRITE OR GUESS A NEW ONE
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE 'ACCOUNT NUMBER IN USE - PLEASE TRY AGAIN' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       530-WRITE-FAILED.
+
+      * ANY WRITE FAILURE OTHER THAN A DUPLICATE KEY - DO NOT TELL THE
+      * CLERK THE ACCOUNT NUMBER WAS IN USE WHEN IT WASN'T
+           MOVE LOW-VALUES TO MAP4O.
+           MOVE 'UNABLE TO ADD ACCOUNT - PLEASE TRY AGAIN' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP4')
+                MAPSET('DCIA2AM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       800-WRITE-AUDIT.
+
+      * AUDIT ROW FOR A NEW ACCOUNT - THERE IS NO "BEFORE" SO THE
+      * BEFORE GROUP IS LEFT AT ITS INITIAL SPACES/ZEROS
+           MOVE ACCTNO TO ACCTAUD-ACCTNO.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-DATE8)
+                TIME(WS-TIME6)
+           END-EXEC.
+
+           MOVE WS-DATE8 TO ACCTAUD-TS(1:8).
+           MOVE WS-TIME6 TO ACCTAUD-TS(9:6).
+
+           MOVE EIBOPID  TO ACCTAUD-OPID.
+           MOVE EIBTRMID TO ACCTAUD-TERMID.
+           MOVE ADDR1    TO ACCTAUD-A-ADDR1.
+           MOVE ADDR2    TO ACCTAUD-A-ADDR2.
+           MOVE CRLIMIT  TO ACCTAUD-A-CRLIMIT.
+
+           PERFORM 810-WRITE-AUDIT-REC THRU 810-WRITE-AUDIT-REC-EXIT.
+
+       800-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       810-WRITE-AUDIT-REC.
+
+      * TWO ADDS LANDING ON THE SAME ACCOUNT/SECOND (SHOULDN'T HAPPEN,
+      * BUT 520-DUPLICATE-KEY SHOWS A RACE IS POSSIBLE) WOULD OTHERWISE
+      * COLLIDE ON ACCTAUD-KEY - BUMP ACCTAUD-SEQ AND RETRY RATHER THAN
+      * LET THE AUDIT WRITE ABEND THE ADD ITSELF
+           MOVE ZERO TO ACCTAUD-SEQ.
+           PERFORM 820-TRY-WRITE-AUDIT THRU 820-TRY-WRITE-AUDIT-EXIT
+                WITH TEST AFTER
+                UNTIL WS-RESP = DFHRESP(NORMAL)
+                   OR ACCTAUD-SEQ > 99.
+
+       810-WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+       820-TRY-WRITE-AUDIT.
+
+           EXEC CICS WRITE
+                FILE('ACCTAUDIT')
+                FROM(ACCTAUD-REC)
+                LENGTH(ACCTAUD-LEN)
+                RIDFLD(ACCTAUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                ADD 1 TO ACCTAUD-SEQ
+           END-IF.
+
+       820-TRY-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       999-RETURN-TO-MENU.
+
+      * DCIA2PGM'S OWN "COMING BACK TO THE MENU" CHECK LOOKS FOR A
+      * 3-BYTE EIBCALEN - WS-COMMAREA IS ALREADY THAT SAME 3-BYTE
+      * 'XXX' SHAPE, SO PASS IT BACK RATHER THAN RETURNING EMPTY-HANDED
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGM')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       END PROGRAM DCIA2PGC.
