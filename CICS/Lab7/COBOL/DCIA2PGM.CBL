@@ -106,16 +106,22 @@
        500-CHOICE-3.
 
            MOVE LOW-VALUES TO MENUO.
-           MOVE 'CHOICE 3: CHANGE OR DELETE UNAVAIALBLE' TO MSGO.
-           EXEC CICS SEND MAP('MENU') MAPSET('DCIA2MM') END-EXEC.
-           EXEC CICS RETURN TRANSID('IA20') END-EXEC.
+
+      * DCIA2PGU BUILDS ITS OWN COMMAREA ONCE AN ACCOUNT IS PULLED UP -
+      * A FRESH CALL OFF THE MENU PASSES NONE
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGU')
+           END-EXEC.
 
        600-CHOICE-4.
 
            MOVE LOW-VALUES TO MENUO.
-           MOVE 'CHOICE 4: SEARCH BY ACCOUNT UNAVAIALBLE' TO MSGO.
-           EXEC CICS SEND MAP('MENU') MAPSET('DCIA2MM') END-EXEC.
-           EXEC CICS RETURN TRANSID('IA20') END-EXEC.
+
+      * DCIA2PGS BUILDS ITS OWN COMMAREA ONCE A SEARCH IS UNDERWAY -
+      * A FRESH CALL OFF THE MENU PASSES NONE
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGS')
+           END-EXEC.
 
        700-CHOICE-9.
 
