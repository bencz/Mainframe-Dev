@@ -0,0 +1,480 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2PGU.
+       AUTHOR. DEREK JOHNSTON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY MAINTENANCE MAP LAYOUT
+       COPY 'DCIA2UM'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+      * COPY ACCTARCH RECORD LAYOUT
+       COPY 'ACCTARC'.
+
+      * COPY ACCTAUDIT RECORD LAYOUT
+       COPY 'ACCTAUD'.
+
+      * COPY VALID STATE CODE REFERENCE TABLE
+       COPY 'DCIA2ST'.
+
+       01 WS-COMMAREA.
+           05 CA-MODE           PIC X(01).
+           05 CA-ACCTNO         PIC 9(05).
+       01 WS-COMM-LEN           PIC S9(4) COMP VALUE +6.
+
+      * DCIA2PGM'S OWN "COMING BACK TO THE MENU" CHECK LOOKS FOR A
+      * 3-BYTE EIBCALEN - KEPT SEPARATE FROM WS-COMMAREA ABOVE SINCE
+      * THAT ONE IS THIS PROGRAM'S OWN 6-BYTE RETURN-TRIP SHAPE
+       01 WS-MENU-COMMAREA      PIC X(3) VALUE 'XXX'.
+       01 WS-MENU-COMM-LEN      PIC S9(4) COMP VALUE +3.
+
+       01 WS-RESP               PIC S9(08) COMP.
+       01 WS-ABSTIME            PIC S9(15) COMP-3.
+       01 WS-DATE8              PIC X(08).
+       01 WS-TIME6              PIC X(06).
+       01 WS-BEFORE-ADDR1       PIC X(20).
+       01 WS-BEFORE-ADDR2       PIC X(20).
+       01 WS-BEFORE-CRLIMIT     PIC 9(07)V99.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA           PIC X(6).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * NO (OR TOO SHORT A) COMMAREA MEANS THIS IS A FRESH CALL OFF THE
+      * MENU, NOT A RETURN TRIP WITH CA-MODE/CA-ACCTNO ALREADY SET
+           IF EIBCALEN < 6 THEN
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      * ADD CONDITION FOR RECORD NOT FOUND IN ACCTFILE
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(400-ACCTFILE-NOTFND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF3(999-RETURN-TO-MENU)
+                PF4(700-CLOSE-ACCOUNT)
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+      * ARRIVING WITH NO RECORD PULLED UP YET MEANS THE OPERATOR JUST
+      * KEYED AN ACCOUNT NUMBER TO LOOK UP; ARRIVING IN EDIT MODE MEANS
+      * THE OPERATOR TYPED OVER THE EDITABLE FIELDS AND WANTS TO SAVE
+           IF CA-MODE = SPACES THEN
+                GO TO 200-VALIDATE-KEY
+           ELSE
+                GO TO 500-SAVE-CHANGE
+           END-IF.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+               MAP('MAP2')
+               MAPSET('DCIA2UM')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('IA22')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       200-VALIDATE-KEY.
+
+      * SAME VALIDATION DCIA2PGR APPLIES TO ACCTNOI
+           IF ACCTNOI IS NOT NUMERIC THEN
+                GO TO 410-NOT-NUMERIC
+           ELSE
+           IF ACCTNOL < 5 THEN
+                GO TO 420-NOT-FIVE-LONG
+           ELSE
+                GO TO 300-FIND-ACCOUNT
+           END-IF.
+
+       300-FIND-ACCOUNT.
+
+           MOVE ACCTNOI TO ACCTNO.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+      * RECORD FOUND, DROP IT ON SCREEN FOR THE CLERK TO EDIT
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE ACCTNO   TO ACCTNOO.
+           MOVE TITL     TO TITLO.
+           MOVE FNAME    TO FNAMEO.
+           MOVE SNAME    TO SNAMEO.
+           MOVE ADDR1    TO ADDR1O.
+           MOVE ADDR2    TO ADDR2O.
+           MOVE STAT     TO STATO.
+           MOVE CRLIMIT  TO CRLIMITO.
+           MOVE 'ENTER=SAVE CHANGE  PF4=CLOSE ACCT  PF3=MENU'
+                TO MSGO.
+
+           MOVE 'E' TO CA-MODE.
+           MOVE ACCTNO TO CA-ACCTNO.
+
+           MOVE ADDR1 TO WS-BEFORE-ADDR1.
+           MOVE ADDR2 TO WS-BEFORE-ADDR2.
+           MOVE CRLIMIT TO WS-BEFORE-CRLIMIT.
+           SET ACCTAUD-IS-READ TO TRUE.
+           PERFORM 800-WRITE-AUDIT THRU 800-WRITE-AUDIT-EXIT.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       400-ACCTFILE-NOTFND.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'ACCOUNT NOT FOUND' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       410-NOT-NUMERIC.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'ACCOUNT NUMBERS MUST BE NUMERIC' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       420-NOT-FIVE-LONG.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       500-SAVE-CHANGE.
+
+           MOVE CA-ACCTNO TO ACCTNO.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                UPDATE
+           END-EXEC.
+
+           IF ACCT-CLOSED THEN
+                GO TO 720-ALREADY-CLOSED
+           END-IF.
+
+           IF CRLIMITI IS NOT NUMERIC THEN
+                GO TO 520-BAD-CRLIMIT
+           END-IF.
+
+           SET WS-STATE-IDX TO 1.
+           SEARCH WS-VALID-STATE
+                AT END
+                     GO TO 530-BAD-STATE
+                WHEN WS-VALID-STATE(WS-STATE-IDX) = STATI
+                     CONTINUE
+           END-SEARCH.
+
+           MOVE ADDR1   TO WS-BEFORE-ADDR1.
+           MOVE ADDR2   TO WS-BEFORE-ADDR2.
+           MOVE CRLIMIT TO WS-BEFORE-CRLIMIT.
+
+           MOVE ADDR1I   TO ADDR1.
+           MOVE ADDR2I   TO ADDR2.
+           MOVE STATI    TO STAT.
+           MOVE CRLIMITI TO CRLIMIT.
+
+           EXEC CICS REWRITE
+                FILE('ACCTFILE')
+                FROM(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+           END-EXEC.
+
+           SET ACCTAUD-IS-REWRITE TO TRUE.
+           PERFORM 800-WRITE-AUDIT THRU 800-WRITE-AUDIT-EXIT.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE ACCTNO   TO ACCTNOO.
+           MOVE TITL     TO TITLO.
+           MOVE FNAME    TO FNAMEO.
+           MOVE SNAME    TO SNAMEO.
+           MOVE ADDR1    TO ADDR1O.
+           MOVE ADDR2    TO ADDR2O.
+           MOVE STAT     TO STATO.
+           MOVE CRLIMIT  TO CRLIMITO.
+           MOVE 'ACCOUNT UPDATED - ENTER ANOTHER ACCOUNT NUMBER OR PF3'
+                TO MSGO.
+
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       520-BAD-CRLIMIT.
+
+           MOVE 'CREDIT LIMIT MUST BE NUMERIC' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       530-BAD-STATE.
+
+           MOVE 'STATE CODE IS NOT VALID' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       700-CLOSE-ACCOUNT.
+
+      * PF4 ONLY MAKES SENSE ONCE A RECORD HAS BEEN PULLED UP
+           IF CA-MODE NOT = 'E' THEN
+                GO TO 100-FIRST-TIME
+           END-IF.
+
+           MOVE CA-ACCTNO TO ACCTNO.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                UPDATE
+           END-EXEC.
+
+           IF ACCT-CLOSED THEN
+                GO TO 720-ALREADY-CLOSED
+           END-IF.
+
+      * NOT A HARD DELETE - FLAG CLOSED ON ACCTFILE AND COPY THE
+      * RECORD TO ACCTARCH WITH THE CLOSURE DATE AND REASON
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           MOVE ACCTNO      TO ACCTARC-NO.
+           MOVE TITL        TO ACCTARC-TITL.
+           MOVE FNAME       TO ACCTARC-FNAME.
+           MOVE SNAME       TO ACCTARC-SNAME.
+           MOVE ADDR1       TO ACCTARC-ADDR1.
+           MOVE ADDR2       TO ACCTARC-ADDR2.
+           MOVE STAT        TO ACCTARC-STAT.
+           MOVE CRLIMIT     TO ACCTARC-CRLIMIT.
+           MOVE CURR-BAL    TO ACCTARC-CURR-BAL.
+           IF REASNI = SPACES THEN
+                MOVE 'NOT GIVEN' TO ACCTARC-CLOSREAS
+           ELSE
+                MOVE REASNI TO ACCTARC-CLOSREAS
+           END-IF.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(ACCTARC-CLOSDATE)
+           END-EXEC.
+
+           EXEC CICS WRITE
+                FILE('ACCTARCH')
+                FROM(ACCTARC-REC)
+                LENGTH(ACCTARC-LEN)
+                RIDFLD(ACCTARC-KEY)
+           END-EXEC.
+
+           MOVE ADDR1   TO WS-BEFORE-ADDR1.
+           MOVE ADDR2   TO WS-BEFORE-ADDR2.
+           MOVE CRLIMIT TO WS-BEFORE-CRLIMIT.
+
+           SET ACCT-CLOSED TO TRUE.
+
+           EXEC CICS REWRITE
+                FILE('ACCTFILE')
+                FROM(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+           END-EXEC.
+
+           SET ACCTAUD-IS-CLOSE TO TRUE.
+           PERFORM 800-WRITE-AUDIT THRU 800-WRITE-AUDIT-EXIT.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'ACCOUNT CLOSED AND ARCHIVED' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       720-ALREADY-CLOSED.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'ACCOUNT IS ALREADY CLOSED' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP2')
+                MAPSET('DCIA2UM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA22')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       800-WRITE-AUDIT.
+
+      * ONE AUDIT ROW PER READ/REWRITE/CLOSE AGAINST ACCTFILE -
+      * ACCTAUD-TRANCD AND WS-BEFORE-xxx ARE SET BY THE CALLER
+           MOVE ACCTNO TO ACCTAUD-ACCTNO.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-DATE8)
+                TIME(WS-TIME6)
+           END-EXEC.
+
+           MOVE WS-DATE8 TO ACCTAUD-TS(1:8).
+           MOVE WS-TIME6 TO ACCTAUD-TS(9:6).
+
+           MOVE EIBOPID         TO ACCTAUD-OPID.
+           MOVE EIBTRMID        TO ACCTAUD-TERMID.
+           MOVE WS-BEFORE-ADDR1 TO ACCTAUD-B-ADDR1.
+           MOVE WS-BEFORE-ADDR2 TO ACCTAUD-B-ADDR2.
+           MOVE WS-BEFORE-CRLIMIT TO ACCTAUD-B-CRLIMIT.
+           MOVE ADDR1           TO ACCTAUD-A-ADDR1.
+           MOVE ADDR2           TO ACCTAUD-A-ADDR2.
+           MOVE CRLIMIT         TO ACCTAUD-A-CRLIMIT.
+
+           PERFORM 810-WRITE-AUDIT-REC THRU 810-WRITE-AUDIT-REC-EXIT.
+
+       800-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       810-WRITE-AUDIT-REC.
+
+      * TWO AUDIT EVENTS FOR THE SAME ACCOUNT IN THE SAME SECOND WOULD
+      * OTHERWISE COLLIDE ON ACCTAUD-KEY - BUMP ACCTAUD-SEQ AND RETRY
+      * RATHER THAN LET THE AUDIT WRITE ABEND THE CHANGE/CLOSE ITSELF
+           MOVE ZERO TO ACCTAUD-SEQ.
+           PERFORM 820-TRY-WRITE-AUDIT THRU 820-TRY-WRITE-AUDIT-EXIT
+                WITH TEST AFTER
+                UNTIL WS-RESP = DFHRESP(NORMAL)
+                   OR ACCTAUD-SEQ > 99.
+
+       810-WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+       820-TRY-WRITE-AUDIT.
+
+           EXEC CICS WRITE
+                FILE('ACCTAUDIT')
+                FROM(ACCTAUD-REC)
+                LENGTH(ACCTAUD-LEN)
+                RIDFLD(ACCTAUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                ADD 1 TO ACCTAUD-SEQ
+           END-IF.
+
+       820-TRY-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       999-RETURN-TO-MENU.
+
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGM')
+                COMMAREA(WS-MENU-COMMAREA)
+                LENGTH(WS-MENU-COMM-LEN)
+           END-EXEC.
+
+       END PROGRAM DCIA2PGU.
