@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2PGS.
+       AUTHOR. DEREK JOHNSTON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY SEARCH MAP LAYOUT
+       COPY 'DCIA2SM'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+       01 WS-SNAME-KEY          PIC X(20).
+       01 WS-RESP               PIC S9(08) COMP.
+       01 WS-TRAIL-SPACES       PIC 9(02).
+       01 WS-SNAME-LEN          PIC 9(02).
+       01 WS-LINE-TEXT          PIC X(40).
+
+       01 WS-COMMAREA.
+           05 CA-SRCH-KEY        PIC X(20).
+           05 CA-SRCH-LEN        PIC 9(02).
+           05 CA-LAST-SNAME      PIC X(20).
+           05 CA-LAST-ACCTNO     PIC 9(05).
+           05 CA-MORE-IND        PIC X(01).
+       01 WS-COMM-LEN            PIC S9(4) COMP VALUE +48.
+
+      * DCIA2PGM'S OWN "COMING BACK TO THE MENU" CHECK LOOKS FOR A
+      * 3-BYTE EIBCALEN - KEPT SEPARATE FROM WS-COMMAREA ABOVE SINCE
+      * THAT ONE IS THIS PROGRAM'S OWN 48-BYTE RETURN-TRIP SHAPE
+       01 WS-MENU-COMMAREA       PIC X(3) VALUE 'XXX'.
+       01 WS-MENU-COMM-LEN       PIC S9(4) COMP VALUE +3.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA            PIC X(48).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * NO (OR TOO SHORT A) COMMAREA MEANS THIS IS A FRESH CALL OFF THE
+      * MENU, NOT A RETURN TRIP WITH THE SEARCH/PAGING STATE SET
+           IF EIBCALEN < 48 THEN
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF3(999-RETURN-TO-MENU)
+                PF8(250-NEXT-PAGE)
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP3')
+                MAPSET('DCIA2SM')
+           END-EXEC.
+
+           GO TO 200-NEW-SEARCH.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP3O.
+           MOVE 'ENTER A SURNAME AND PRESS ENTER TO SEARCH' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+               MAP('MAP3')
+               MAPSET('DCIA2SM')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('IA23')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       200-NEW-SEARCH.
+
+           IF SRCHI = SPACES THEN
+                GO TO 420-BLANK-SEARCH
+           END-IF.
+
+           MOVE SRCHI TO CA-SRCH-KEY.
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT SRCHI TALLYING WS-TRAIL-SPACES FOR TRAILING SPACE.
+           COMPUTE CA-SRCH-LEN = 20 - WS-TRAIL-SPACES.
+           MOVE SPACES TO CA-LAST-SNAME.
+           MOVE ZERO TO CA-LAST-ACCTNO.
+           MOVE 'N' TO CA-MORE-IND.
+
+           MOVE SRCHI TO WS-SNAME-KEY.
+
+      * A SURNAME THAT SORTS AFTER EVERYTHING ON FILE IS AN ORDINARY
+      * "NO SUCH CUSTOMER" CASE, NOT AN ERROR - RESP() KEEPS THE
+      * RESULTING NOTFND FROM ABENDING THE TRANSACTION
+           EXEC CICS STARTBR
+                FILE('ACCTSNAM')
+                RIDFLD(WS-SNAME-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 305-NO-MATCH
+           END-IF.
+
+           GO TO 300-BROWSE-PAGE.
+
+       250-NEXT-PAGE.
+
+           IF CA-MORE-IND NOT = 'Y' THEN
+                GO TO 100-FIRST-TIME
+           END-IF.
+
+           MOVE CA-LAST-SNAME TO WS-SNAME-KEY.
+
+           EXEC CICS STARTBR
+                FILE('ACCTSNAM')
+                RIDFLD(WS-SNAME-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 305-NO-MATCH
+           END-IF.
+
+           GO TO 300-BROWSE-PAGE.
+
+       305-NO-MATCH.
+
+      * STARTBR ITSELF CAME BACK NOTFND - THERE IS NO BROWSE TO READ
+      * OR END, SO SKIP STRAIGHT TO THE SAME EMPTY-RESULT MESSAGE
+      * 300-BROWSE-PAGE WOULD SHOW IF READNEXT HAD COME UP EMPTY
+           MOVE LOW-VALUES TO MAP3O.
+           MOVE CA-SRCH-KEY TO SRCHO.
+           MOVE 'NO MATCHING ACCOUNTS FOUND' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP3')
+                MAPSET('DCIA2SM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       300-BROWSE-PAGE.
+
+           MOVE LOW-VALUES TO MAP3O.
+           MOVE CA-SRCH-KEY TO SRCHO.
+           MOVE SPACES TO LINE1O LINE2O LINE3O LINE4O LINE5O.
+
+           PERFORM 310-READ-LINE-1 THRU 310-READ-LINE-1-EXIT.
+
+           EXEC CICS ENDBR
+                FILE('ACCTSNAM')
+           END-EXEC.
+
+           IF LINE1O = SPACES THEN
+                MOVE 'NO MATCHING ACCOUNTS FOUND' TO MSGO
+           ELSE
+                MOVE 'PF8 = NEXT PAGE   PF3 = MENU' TO MSGO
+           END-IF.
+
+           EXEC CICS SEND
+                MAP('MAP3')
+                MAPSET('DCIA2SM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       305-READ-NEXT-FILTERED.
+
+      * SAME-SURNAME DUPLICATES DO NOT NECESSARILY SORT BY ACCOUNT
+      * NUMBER WITHIN THE ALTERNATE INDEX, SO A RESUMED BROWSE KEEPS
+      * READING FORWARD UNTIL IT PASSES EVERY RECORD ALREADY SHOWN ON
+      * AN EARLIER PAGE (SAME SURNAME, ACCOUNT NUMBER AT OR BEFORE THE
+      * LAST ONE DISPLAYED) INSTEAD OF SKIPPING JUST ONE RECORD. ON A
+      * BRAND NEW SEARCH CA-LAST-SNAME/CA-LAST-ACCTNO ARE SPACES/ZERO
+      * SO THE LOOP FALLS OUT AFTER ITS FIRST READ, AS BEFORE
+           PERFORM 306-READNEXT-RAW THRU 306-READNEXT-RAW-EXIT
+                WITH TEST AFTER
+                UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                   OR SNAME NOT = CA-LAST-SNAME
+                   OR ACCTNO > CA-LAST-ACCTNO.
+
+       305-READ-NEXT-FILTERED-EXIT.
+           EXIT.
+
+       306-READNEXT-RAW.
+
+           EXEC CICS READNEXT
+                FILE('ACCTSNAM')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(WS-SNAME-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+       306-READNEXT-RAW-EXIT.
+           EXIT.
+
+       310-READ-LINE-1.
+
+      * READ UP TO FIVE MATCHES A LINE AT A TIME; A SIXTH READ IS TAKEN
+      * TO SEE IF THERE IS A FURTHER PAGE WITHOUT DISPLAYING IT
+           PERFORM 305-READ-NEXT-FILTERED THRU 305-READ-NEXT-FILTERED-EXIT.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 310-READ-LINE-1-EXIT
+           END-IF.
+
+           IF SNAME(1:CA-SRCH-LEN) NOT = CA-SRCH-KEY(1:CA-SRCH-LEN) THEN
+                GO TO 310-READ-LINE-1-EXIT
+           END-IF.
+
+      * SNAME IS FIXED-WIDTH AND ALWAYS CONSUMES ITS FULL 20 BYTES -
+      * TRIM ITS TRAILING SPACES FIRST SO A LONG FIRST NAME DOESN'T GET
+      * CUT OFF THE END OF THE 40-BYTE LINE FIELD
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT SNAME TALLYING WS-TRAIL-SPACES FOR TRAILING SPACE.
+           COMPUTE WS-SNAME-LEN = 20 - WS-TRAIL-SPACES.
+
+           STRING ACCTNO ' ' SNAME(1:WS-SNAME-LEN) ', ' FNAME
+                DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           MOVE WS-LINE-TEXT TO LINE1O.
+           MOVE SNAME TO CA-LAST-SNAME.
+           MOVE ACCTNO TO CA-LAST-ACCTNO.
+
+           PERFORM 320-READ-LINE-2 THRU 320-READ-LINE-2-EXIT.
+
+       310-READ-LINE-1-EXIT.
+           EXIT.
+
+       320-READ-LINE-2.
+
+           PERFORM 305-READ-NEXT-FILTERED THRU 305-READ-NEXT-FILTERED-EXIT.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 320-READ-LINE-2-EXIT
+           END-IF.
+
+           IF SNAME(1:CA-SRCH-LEN) NOT = CA-SRCH-KEY(1:CA-SRCH-LEN) THEN
+                GO TO 320-READ-LINE-2-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT SNAME TALLYING WS-TRAIL-SPACES FOR TRAILING SPACE.
+           COMPUTE WS-SNAME-LEN = 20 - WS-TRAIL-SPACES.
+
+           STRING ACCTNO ' ' SNAME(1:WS-SNAME-LEN) ', ' FNAME
+                DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           MOVE WS-LINE-TEXT TO LINE2O.
+           MOVE SNAME TO CA-LAST-SNAME.
+           MOVE ACCTNO TO CA-LAST-ACCTNO.
+
+           PERFORM 330-READ-LINE-3 THRU 330-READ-LINE-3-EXIT.
+
+       320-READ-LINE-2-EXIT.
+           EXIT.
+
+       330-READ-LINE-3.
+
+           PERFORM 305-READ-NEXT-FILTERED THRU 305-READ-NEXT-FILTERED-EXIT.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 330-READ-LINE-3-EXIT
+           END-IF.
+
+           IF SNAME(1:CA-SRCH-LEN) NOT = CA-SRCH-KEY(1:CA-SRCH-LEN) THEN
+                GO TO 330-READ-LINE-3-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT SNAME TALLYING WS-TRAIL-SPACES FOR TRAILING SPACE.
+           COMPUTE WS-SNAME-LEN = 20 - WS-TRAIL-SPACES.
+
+           STRING ACCTNO ' ' SNAME(1:WS-SNAME-LEN) ', ' FNAME
+                DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           MOVE WS-LINE-TEXT TO LINE3O.
+           MOVE SNAME TO CA-LAST-SNAME.
+           MOVE ACCTNO TO CA-LAST-ACCTNO.
+
+           PERFORM 340-READ-LINE-4 THRU 340-READ-LINE-4-EXIT.
+
+       330-READ-LINE-3-EXIT.
+           EXIT.
+
+       340-READ-LINE-4.
+
+           PERFORM 305-READ-NEXT-FILTERED THRU 305-READ-NEXT-FILTERED-EXIT.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 340-READ-LINE-4-EXIT
+           END-IF.
+
+           IF SNAME(1:CA-SRCH-LEN) NOT = CA-SRCH-KEY(1:CA-SRCH-LEN) THEN
+                GO TO 340-READ-LINE-4-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT SNAME TALLYING WS-TRAIL-SPACES FOR TRAILING SPACE.
+           COMPUTE WS-SNAME-LEN = 20 - WS-TRAIL-SPACES.
+
+           STRING ACCTNO ' ' SNAME(1:WS-SNAME-LEN) ', ' FNAME
+                DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           MOVE WS-LINE-TEXT TO LINE4O.
+           MOVE SNAME TO CA-LAST-SNAME.
+           MOVE ACCTNO TO CA-LAST-ACCTNO.
+
+           PERFORM 350-READ-LINE-5 THRU 350-READ-LINE-5-EXIT.
+
+       340-READ-LINE-4-EXIT.
+           EXIT.
+
+       350-READ-LINE-5.
+
+           PERFORM 305-READ-NEXT-FILTERED THRU 305-READ-NEXT-FILTERED-EXIT.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 350-READ-LINE-5-EXIT
+           END-IF.
+
+           IF SNAME(1:CA-SRCH-LEN) NOT = CA-SRCH-KEY(1:CA-SRCH-LEN) THEN
+                GO TO 350-READ-LINE-5-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT SNAME TALLYING WS-TRAIL-SPACES FOR TRAILING SPACE.
+           COMPUTE WS-SNAME-LEN = 20 - WS-TRAIL-SPACES.
+
+           STRING ACCTNO ' ' SNAME(1:WS-SNAME-LEN) ', ' FNAME
+                DELIMITED BY SIZE INTO WS-LINE-TEXT.
+           MOVE WS-LINE-TEXT TO LINE5O.
+           MOVE SNAME TO CA-LAST-SNAME.
+           MOVE ACCTNO TO CA-LAST-ACCTNO.
+
+      * PAGE IS FULL - PEEK ONE MORE RECORD TO SEE IF PF8 SHOULD WORK
+           PERFORM 305-READ-NEXT-FILTERED THRU 305-READ-NEXT-FILTERED-EXIT.
+
+           IF WS-RESP = DFHRESP(NORMAL) THEN
+           IF SNAME(1:CA-SRCH-LEN) = CA-SRCH-KEY(1:CA-SRCH-LEN) THEN
+                MOVE 'Y' TO CA-MORE-IND
+           END-IF
+           END-IF.
+
+       350-READ-LINE-5-EXIT.
+           EXIT.
+
+       420-BLANK-SEARCH.
+
+           MOVE LOW-VALUES TO MAP3O.
+           MOVE 'ENTER A SURNAME TO SEARCH' TO MSGO.
+           MOVE SPACES TO WS-COMMAREA.
+
+           EXEC CICS SEND
+                MAP('MAP3')
+                MAPSET('DCIA2SM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       999-RETURN-TO-MENU.
+
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGM')
+                COMMAREA(WS-MENU-COMMAREA)
+                LENGTH(WS-MENU-COMM-LEN)
+           END-EXEC.
+
+       END PROGRAM DCIA2PGS.
