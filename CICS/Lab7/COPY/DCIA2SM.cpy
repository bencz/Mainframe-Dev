@@ -0,0 +1,56 @@
+      * SYMBOLIC MAP FOR MAPSET DCIA2SM, MAP MAP3
+      * ACCOUNT SEARCH BY SURNAME SCREEN (TRANSACTION IA23)
+       01  MAP3I.
+           02 FILLER                    PIC X(12).
+           02 SRCHL                     PIC S9(4) COMP.
+           02 SRCHF                     PIC X.
+           02 FILLER REDEFINES SRCHF.
+              03 SRCHA                  PIC X.
+           02 SRCHI                     PIC X(20).
+           02 LINE1L                    PIC S9(4) COMP.
+           02 LINE1F                    PIC X.
+           02 FILLER REDEFINES LINE1F.
+              03 LINE1A                 PIC X.
+           02 LINE1I                    PIC X(40).
+           02 LINE2L                    PIC S9(4) COMP.
+           02 LINE2F                    PIC X.
+           02 FILLER REDEFINES LINE2F.
+              03 LINE2A                 PIC X.
+           02 LINE2I                    PIC X(40).
+           02 LINE3L                    PIC S9(4) COMP.
+           02 LINE3F                    PIC X.
+           02 FILLER REDEFINES LINE3F.
+              03 LINE3A                 PIC X.
+           02 LINE3I                    PIC X(40).
+           02 LINE4L                    PIC S9(4) COMP.
+           02 LINE4F                    PIC X.
+           02 FILLER REDEFINES LINE4F.
+              03 LINE4A                 PIC X.
+           02 LINE4I                    PIC X(40).
+           02 LINE5L                    PIC S9(4) COMP.
+           02 LINE5F                    PIC X.
+           02 FILLER REDEFINES LINE5F.
+              03 LINE5A                 PIC X.
+           02 LINE5I                    PIC X(40).
+           02 MSGL                      PIC S9(4) COMP.
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PIC X.
+           02 MSGI                      PIC X(60).
+
+       01  MAP3O REDEFINES MAP3I.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 SRCHO                     PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 LINE1O                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 LINE2O                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 LINE3O                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 LINE4O                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 LINE5O                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 MSGO                      PIC X(60).
