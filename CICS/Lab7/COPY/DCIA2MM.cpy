@@ -0,0 +1,21 @@
+      * SYMBOLIC MAP FOR MAPSET DCIA2MM, MAP MENU
+      * ACCOUNT MAINTENANCE MENU SCREEN (TRANSACTION IA20)
+       01  MENUI.
+           02 FILLER                    PIC X(12).
+           02 CHOICEL                   PIC S9(4) COMP.
+           02 CHOICEF                   PIC X.
+           02 FILLER REDEFINES CHOICEF.
+              03 CHOICEA                PIC X.
+           02 CHOICEI                   PIC X(01).
+           02 MSGL                      PIC S9(4) COMP.
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PIC X.
+           02 MSGI                      PIC X(60).
+
+       01  MENUO REDEFINES MENUI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 CHOICEO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MSGO                      PIC X(60).
