@@ -0,0 +1,77 @@
+      * SYMBOLIC MAP FOR MAPSET DCIA2UM, MAP MAP2
+      * ACCOUNT MAINTENANCE (CHANGE/CLOSE) SCREEN (TRANSACTION IA22)
+       01  MAP2I.
+           02 FILLER                    PIC X(12).
+           02 ACCTNOL                   PIC S9(4) COMP.
+           02 ACCTNOF                   PIC X.
+           02 FILLER REDEFINES ACCTNOF.
+              03 ACCTNOA                PIC X.
+           02 ACCTNOI                   PIC X(05).
+           02 TITLL                     PIC S9(4) COMP.
+           02 TITLF                     PIC X.
+           02 FILLER REDEFINES TITLF.
+              03 TITLA                  PIC X.
+           02 TITLI                     PIC X(04).
+           02 FNAMEL                    PIC S9(4) COMP.
+           02 FNAMEF                    PIC X.
+           02 FILLER REDEFINES FNAMEF.
+              03 FNAMEA                 PIC X.
+           02 FNAMEI                    PIC X(15).
+           02 SNAMEL                    PIC S9(4) COMP.
+           02 SNAMEF                    PIC X.
+           02 FILLER REDEFINES SNAMEF.
+              03 SNAMEA                 PIC X.
+           02 SNAMEI                    PIC X(20).
+           02 ADDR1L                    PIC S9(4) COMP.
+           02 ADDR1F                    PIC X.
+           02 FILLER REDEFINES ADDR1F.
+              03 ADDR1A                 PIC X.
+           02 ADDR1I                    PIC X(20).
+           02 ADDR2L                    PIC S9(4) COMP.
+           02 ADDR2F                    PIC X.
+           02 FILLER REDEFINES ADDR2F.
+              03 ADDR2A                 PIC X.
+           02 ADDR2I                    PIC X(20).
+           02 STATL                     PIC S9(4) COMP.
+           02 STATF                     PIC X.
+           02 FILLER REDEFINES STATF.
+              03 STATA                  PIC X.
+           02 STATI                     PIC X(02).
+           02 CRLIMITL                  PIC S9(4) COMP.
+           02 CRLIMITF                  PIC X.
+           02 FILLER REDEFINES CRLIMITF.
+              03 CRLIMITA               PIC X.
+           02 CRLIMITI                  PIC X(09).
+           02 REASNL                    PIC S9(4) COMP.
+           02 REASNF                    PIC X.
+           02 FILLER REDEFINES REASNF.
+              03 REASNA                 PIC X.
+           02 REASNI                    PIC X(30).
+           02 MSGL                      PIC S9(4) COMP.
+           02 MSGF                      PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                   PIC X.
+           02 MSGI                      PIC X(60).
+
+       01  MAP2O REDEFINES MAP2I.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 ACCTNOO                   PIC X(05).
+           02 FILLER                    PIC X(03).
+           02 TITLO                     PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 FNAMEO                    PIC X(15).
+           02 FILLER                    PIC X(03).
+           02 SNAMEO                    PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 ADDR1O                    PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 ADDR2O                    PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 STATO                     PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 CRLIMITO                  PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 REASNO                    PIC X(30).
+           02 FILLER                    PIC X(03).
+           02 MSGO                      PIC X(60).
