@@ -0,0 +1,17 @@
+      * ACCTARCH RECORD LAYOUT - CLOSED ACCOUNT HISTORY
+      * KEYED VSAM (KSDS) BY ACCTNO, SAME KEY AS ACCTFILE
+       01  ACCTARC-REC.
+           05  ACCTARC-KEY.
+               10  ACCTARC-NO      PIC 9(05).
+           05  ACCTARC-TITL        PIC X(04).
+           05  ACCTARC-FNAME       PIC X(15).
+           05  ACCTARC-SNAME       PIC X(20).
+           05  ACCTARC-ADDR1       PIC X(20).
+           05  ACCTARC-ADDR2       PIC X(20).
+           05  ACCTARC-STAT        PIC X(02).
+           05  ACCTARC-CRLIMIT     PIC 9(07)V99.
+           05  ACCTARC-CURR-BAL    PIC 9(07)V99.
+           05  ACCTARC-CLOSDATE    PIC X(08).
+           05  ACCTARC-CLOSREAS    PIC X(30).
+
+       01  ACCTARC-LEN             PIC S9(04) COMP VALUE +142.
