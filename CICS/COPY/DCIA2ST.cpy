@@ -0,0 +1,12 @@
+      * REFERENCE TABLE OF VALID STATE CODES FOR THE ACCTREC STAT
+      * FIELD - SEARCHED WHENEVER STAT IS KEYED ON ADD OR CHANGE
+       01  WS-VALID-STATE-VALUES.
+           05  FILLER  PIC X(26) VALUE 'ALAKAZARCACOCTDEFLGAHIIDIL'.
+           05  FILLER  PIC X(26) VALUE 'INIAKSKYLAMEMDMAMIMNMSMOMT'.
+           05  FILLER  PIC X(26) VALUE 'NENVNHNJNMNYNCNDOHOKORPARI'.
+           05  FILLER  PIC X(24) VALUE 'SCSDTNTXUTVTVAWAWVWIWYDC'.
+
+       01  WS-VALID-STATE-TABLE REDEFINES WS-VALID-STATE-VALUES.
+           05  WS-VALID-STATE PIC X(02)
+                   OCCURS 51 TIMES
+                   INDEXED BY WS-STATE-IDX.
