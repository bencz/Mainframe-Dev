@@ -0,0 +1,28 @@
+      * ACCTAUDIT RECORD LAYOUT - AUDIT TRAIL FOR ACCTFILE ACTIVITY
+      * KEYED VSAM (KSDS) BY ACCTNO + TIMESTAMP + SEQUENCE, ONE ROW PER
+      * READ/WRITE/REWRITE/CLOSE AGAINST ACCTFILE. ACCTAUD-SEQ ONLY
+      * DISAMBIGUATES TWO ROWS FOR THE SAME ACCOUNT IN THE SAME SECOND
+      * (TIMESTAMP ALONE IS NOT UNIQUE ENOUGH) - IT CARRIES NO MEANING
+      * OF ITS OWN AND IS NOT DISPLAYED ANYWHERE
+       01  ACCTAUD-REC.
+           05  ACCTAUD-KEY.
+               10  ACCTAUD-ACCTNO      PIC 9(05).
+               10  ACCTAUD-TS          PIC X(14).
+               10  ACCTAUD-SEQ         PIC 9(02).
+           05  ACCTAUD-TRANCD          PIC X(01).
+               88  ACCTAUD-IS-READ               VALUE 'R'.
+               88  ACCTAUD-IS-WRITE              VALUE 'W'.
+               88  ACCTAUD-IS-REWRITE            VALUE 'U'.
+               88  ACCTAUD-IS-CLOSE              VALUE 'C'.
+           05  ACCTAUD-OPID            PIC X(03).
+           05  ACCTAUD-TERMID          PIC X(04).
+           05  ACCTAUD-BEFORE.
+               10  ACCTAUD-B-ADDR1     PIC X(20).
+               10  ACCTAUD-B-ADDR2     PIC X(20).
+               10  ACCTAUD-B-CRLIMIT   PIC 9(07)V99.
+           05  ACCTAUD-AFTER.
+               10  ACCTAUD-A-ADDR1     PIC X(20).
+               10  ACCTAUD-A-ADDR2     PIC X(20).
+               10  ACCTAUD-A-CRLIMIT   PIC 9(07)V99.
+
+       01  ACCTAUD-LEN                 PIC S9(04) COMP VALUE +127.
