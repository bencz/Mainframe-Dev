@@ -13,7 +13,15 @@
       * COPY ACCTFILE RECORD LAYOUT
        COPY 'ACCTREC'.
 
-       01 WS-MESSAGE  PIC X(60) VALUE SPACES.
+      * COPY ACCTAUDIT RECORD LAYOUT
+       COPY 'ACCTAUD'.
+
+       01 WS-MESSAGE     PIC X(60) VALUE SPACES.
+       01 WS-ABSTIME     PIC S9(15) COMP-3.
+       01 WS-DATE8       PIC X(08).
+       01 WS-TIME6       PIC X(06).
+       01 WS-RESP        PIC S9(08) COMP.
+       01 WS-AUDIT-DONE  PIC X(01).
 
        LINKAGE SECTION.
 
@@ -138,6 +146,10 @@
            MOVE STAT    TO STATO.
            MOVE CRLIMIT TO CRLIMITO.
 
+           PERFORM 610-FIND-LAST-UPDATE THRU 610-FIND-LAST-UPDATE-EXIT.
+
+           PERFORM 800-WRITE-AUDIT THRU 800-WRITE-AUDIT-EXIT.
+
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCIA2MR')
@@ -148,6 +160,134 @@
                 TRANSID('IA21')
            END-EXEC.
 
+       610-FIND-LAST-UPDATE.
+
+      * BROWSE ACCTAUDIT BACKWARDS FROM HIGH-VALUES FOR THIS ACCOUNT
+      * TO FIND THE MOST RECENT ACTUAL CHANGE (SKIPPING PLAIN READS)
+           MOVE 'NO UPDATE HISTORY AVAILABLE' TO LUPDO.
+
+           MOVE ACCTNO      TO ACCTAUD-ACCTNO.
+           MOVE HIGH-VALUES TO ACCTAUD-TS.
+           MOVE HIGH-VALUES TO ACCTAUD-SEQ.
+
+      * STARTBR GTEQ ON A KEY THAT IS ALREADY THE HIGHEST FOR THIS
+      * ACCOUNT COMES BACK NOTFND, BUT THE BROWSE IS STILL POSITIONED
+      * CORRECTLY FOR READPREV - SAME IDIOM AS DCIA2PGC'S
+      * 300-GET-NEXT-NUMBER, SO READPREV AND ENDBR ARE ISSUED
+      * UNCONDITIONALLY AND ONLY READPREV'S OWN RESP DECIDES WHETHER A
+      * PRIOR ENTRY WAS FOUND
+           EXEC CICS STARTBR
+                FILE('ACCTAUDIT')
+                RIDFLD(ACCTAUD-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO WS-AUDIT-DONE.
+           PERFORM 620-READPREV-ONE THRU 620-READPREV-ONE-EXIT
+                UNTIL WS-AUDIT-DONE = 'Y'.
+
+           EXEC CICS ENDBR
+                FILE('ACCTAUDIT')
+           END-EXEC.
+
+       610-FIND-LAST-UPDATE-EXIT.
+           EXIT.
+
+       620-READPREV-ONE.
+
+           EXEC CICS READPREV
+                FILE('ACCTAUDIT')
+                INTO(ACCTAUD-REC)
+                LENGTH(ACCTAUD-LEN)
+                RIDFLD(ACCTAUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 'Y' TO WS-AUDIT-DONE
+           ELSE
+           IF ACCTAUD-ACCTNO NOT = ACCTNO THEN
+                MOVE 'Y' TO WS-AUDIT-DONE
+           ELSE
+           IF ACCTAUD-IS-READ THEN
+                CONTINUE
+           ELSE
+                STRING 'LAST UPDATED ' ACCTAUD-TS(1:4) '-'
+                     ACCTAUD-TS(5:2) '-' ACCTAUD-TS(7:2) ' BY '
+                     ACCTAUD-OPID
+                     DELIMITED BY SIZE INTO LUPDO
+                MOVE 'Y' TO WS-AUDIT-DONE
+           END-IF.
+
+       620-READPREV-ONE-EXIT.
+           EXIT.
+
+       800-WRITE-AUDIT.
+
+      * RECORD THIS LOOKUP ON THE AUDIT TRAIL - BEFORE AND AFTER ARE
+      * THE SAME SINCE AN INQUIRY DOES NOT CHANGE THE ACCOUNT
+           MOVE ACCTNO  TO ACCTAUD-ACCTNO.
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-DATE8)
+                TIME(WS-TIME6)
+           END-EXEC.
+
+           MOVE WS-DATE8 TO ACCTAUD-TS(1:8).
+           MOVE WS-TIME6 TO ACCTAUD-TS(9:6).
+
+           SET ACCTAUD-IS-READ TO TRUE.
+           MOVE EIBOPID  TO ACCTAUD-OPID.
+           MOVE EIBTRMID TO ACCTAUD-TERMID.
+           MOVE ADDR1    TO ACCTAUD-B-ADDR1.
+           MOVE ADDR2    TO ACCTAUD-B-ADDR2.
+           MOVE CRLIMIT  TO ACCTAUD-B-CRLIMIT.
+           MOVE ADDR1    TO ACCTAUD-A-ADDR1.
+           MOVE ADDR2    TO ACCTAUD-A-ADDR2.
+           MOVE CRLIMIT  TO ACCTAUD-A-CRLIMIT.
+
+           PERFORM 810-WRITE-AUDIT-REC THRU 810-WRITE-AUDIT-REC-EXIT.
+
+       800-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       810-WRITE-AUDIT-REC.
+
+      * TWO LOOKUPS ON THE SAME ACCOUNT IN THE SAME SECOND WOULD
+      * OTHERWISE COLLIDE ON ACCTAUD-KEY - BUMP ACCTAUD-SEQ AND RETRY
+      * RATHER THAN LET THE AUDIT WRITE ABEND THE INQUIRY ITSELF
+           MOVE ZERO TO ACCTAUD-SEQ.
+           PERFORM 820-TRY-WRITE-AUDIT THRU 820-TRY-WRITE-AUDIT-EXIT
+                WITH TEST AFTER
+                UNTIL WS-RESP = DFHRESP(NORMAL)
+                   OR ACCTAUD-SEQ > 99.
+
+       810-WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+       820-TRY-WRITE-AUDIT.
+
+           EXEC CICS WRITE
+                FILE('ACCTAUDIT')
+                FROM(ACCTAUD-REC)
+                LENGTH(ACCTAUD-LEN)
+                RIDFLD(ACCTAUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                ADD 1 TO ACCTAUD-SEQ
+           END-IF.
+
+       820-TRY-WRITE-AUDIT-EXIT.
+           EXIT.
+
        999-EXIT.
            MOVE LOW-VALUES TO MAP1O.
            MOVE 'PROGRAM ENDING' TO MSGO.
