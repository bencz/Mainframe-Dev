@@ -0,0 +1,18 @@
+      * ACCTFILE FD RECORD LAYOUT FOR BATCH PROGRAMS
+      * MIRRORS THE FIELD LAYOUT OF CICS/COPY/ACCTREC - KEPT AS A
+      * SEPARATE COPYBOOK SINCE AN FD RECORD CANNOT CARRY THE
+      * ACCTREC-LEN WORKING-STORAGE CONSTANT THAT COPYBOOK ALSO DEFINES
+       01  ACCTREC.
+           05  ACCTKEY.
+               10  ACCTNO          PIC 9(05).
+           05  TITL                PIC X(04).
+           05  FNAME               PIC X(15).
+           05  SNAME               PIC X(20).
+           05  ADDR1               PIC X(20).
+           05  ADDR2               PIC X(20).
+           05  STAT                PIC X(02).
+           05  CRLIMIT             PIC 9(07)V99.
+           05  CURR-BAL            PIC 9(07)V99.
+           05  CLOSE-IND           PIC X(01).
+               88  ACCT-OPEN                VALUE 'O'.
+               88  ACCT-CLOSED              VALUE 'C'.
