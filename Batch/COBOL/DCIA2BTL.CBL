@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2BTL.
+       AUTHOR. DEREK JOHNSTON.
+
+      * NIGHTLY OVER-LIMIT EXCEPTION REPORT - READS ACCTFILE
+      * SEQUENTIALLY, SORTS EVERY ACCOUNT WHERE CURR-BAL EXCEEDS
+      * CRLIMIT WORST-FIRST, AND PRINTS THE EXCEPTION REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ACCTKEY
+                FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT SORTWORK ASSIGN TO SORTWK1.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCTFILE
+           RECORD CONTAINS 105 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+      * COPY ACCTFILE FD RECORD LAYOUT
+           COPY 'ACCTFD'.
+
+       SD  SORTWORK
+           RECORD CONTAINS 72 CHARACTERS.
+       01  SW-REC.
+           05  SW-OVER-AMT             PIC 9(08)V99.
+           05  SW-ACCTNO               PIC 9(05).
+           05  SW-TITL                 PIC X(04).
+           05  SW-FNAME                PIC X(15).
+           05  SW-SNAME                PIC X(20).
+           05  SW-CRLIMIT              PIC 9(07)V99.
+           05  SW-CURR-BAL             PIC 9(07)V99.
+
+       FD  RPTFILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ACCT-STATUS              PIC X(02).
+       01  WS-RPT-STATUS               PIC X(02).
+
+       01  WS-ACCT-EOF-IND             PIC X(01) VALUE 'N'.
+           88  ACCTFILE-EOF                      VALUE 'Y'.
+       01  WS-SORT-EOF-IND             PIC X(01) VALUE 'N'.
+           88  SORTWORK-EOF                      VALUE 'Y'.
+
+       01  WS-LINE-COUNT               PIC 9(03) VALUE ZERO.
+       01  WS-PAGE-COUNT               PIC 9(03) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(28)
+                   VALUE 'OVER-LIMIT EXCEPTION REPORT'.
+           05  FILLER                  PIC X(09) VALUE '   PAGE '.
+           05  WS-HDG-PAGE             PIC ZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(07) VALUE 'ACCOUNT'.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'SURNAME'.
+           05  FILLER                  PIC X(15) VALUE 'FIRST NAME'.
+           05  FILLER                  PIC X(13) VALUE 'CREDIT LIMIT'.
+           05  FILLER                  PIC X(13) VALUE 'CURRENT BAL'.
+           05  FILLER                  PIC X(13) VALUE 'OVER BY'.
+           05  FILLER                  PIC X(46) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ACCTNO           PIC 9(05).
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  WS-DET-SNAME            PIC X(20).
+           05  WS-DET-FNAME            PIC X(15).
+           05  WS-DET-CRLIMIT          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DET-CURRBAL          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DET-OVERAMT          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(46) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(18)
+                   VALUE 'TOTAL EXCEPTIONS:'.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-TOT-COUNT            PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(107) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+
+           PERFORM 100-INITIALIZE THRU 100-EXIT.
+           PERFORM 200-RUN-SORT THRU 200-EXIT.
+           PERFORM 900-TERMINATE THRU 900-EXIT.
+           STOP RUN.
+
+       100-INITIALIZE.
+
+           OPEN INPUT ACCTFILE.
+           IF WS-ACCT-STATUS NOT = '00'
+                DISPLAY 'DCIA2BTL - UNABLE TO OPEN ACCTFILE, STATUS '
+                     WS-ACCT-STATUS
+                STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+           IF WS-RPT-STATUS NOT = '00'
+                DISPLAY 'DCIA2BTL - UNABLE TO OPEN RPTFILE, STATUS '
+                     WS-RPT-STATUS
+                STOP RUN
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-RUN-SORT.
+
+           SORT SORTWORK
+                ON DESCENDING KEY SW-OVER-AMT
+                INPUT PROCEDURE 210-RELEASE-EXCEPTIONS THRU 210-EXIT
+                OUTPUT PROCEDURE 300-PRINT-REPORT THRU 300-EXIT.
+
+       200-EXIT.
+           EXIT.
+
+       210-RELEASE-EXCEPTIONS.
+
+           PERFORM 220-READ-ACCTFILE THRU 220-EXIT.
+           PERFORM 230-CHECK-AND-RELEASE THRU 230-EXIT
+                UNTIL ACCTFILE-EOF.
+
+       210-EXIT.
+           EXIT.
+
+       220-READ-ACCTFILE.
+
+           READ ACCTFILE
+                AT END
+                     SET ACCTFILE-EOF TO TRUE
+           END-READ.
+
+       220-EXIT.
+           EXIT.
+
+       230-CHECK-AND-RELEASE.
+
+      * FLAG ANY ACCOUNT WHERE THE RUNNING BALANCE HAS GONE PAST THE
+      * CREDIT LIMIT - THE AMOUNT OVER DRIVES THE WORST-FIRST SORT
+           IF CURR-BAL > CRLIMIT THEN
+                COMPUTE SW-OVER-AMT = CURR-BAL - CRLIMIT
+                MOVE ACCTNO   TO SW-ACCTNO
+                MOVE TITL     TO SW-TITL
+                MOVE FNAME    TO SW-FNAME
+                MOVE SNAME    TO SW-SNAME
+                MOVE CRLIMIT  TO SW-CRLIMIT
+                MOVE CURR-BAL TO SW-CURR-BAL
+                RELEASE SW-REC
+           END-IF.
+
+           PERFORM 220-READ-ACCTFILE THRU 220-EXIT.
+
+       230-EXIT.
+           EXIT.
+
+       300-PRINT-REPORT.
+
+           PERFORM 310-WRITE-HEADINGS THRU 310-EXIT.
+           PERFORM 320-RETURN-SORTWORK THRU 320-EXIT.
+           PERFORM 330-PRINT-LINE THRU 330-EXIT
+                UNTIL SORTWORK-EOF.
+           PERFORM 340-WRITE-TOTAL THRU 340-EXIT.
+
+       300-EXIT.
+           EXIT.
+
+       310-WRITE-HEADINGS.
+
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE.
+           WRITE RPT-LINE FROM WS-HEADING-1.
+           WRITE RPT-LINE FROM WS-HEADING-2.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       310-EXIT.
+           EXIT.
+
+       320-RETURN-SORTWORK.
+
+           RETURN SORTWORK
+                AT END
+                     SET SORTWORK-EOF TO TRUE
+           END-RETURN.
+
+       320-EXIT.
+           EXIT.
+
+       330-PRINT-LINE.
+
+           MOVE SW-ACCTNO    TO WS-DET-ACCTNO.
+           MOVE SW-SNAME     TO WS-DET-SNAME.
+           MOVE SW-FNAME     TO WS-DET-FNAME.
+           MOVE SW-CRLIMIT   TO WS-DET-CRLIMIT.
+           MOVE SW-CURR-BAL  TO WS-DET-CURRBAL.
+           MOVE SW-OVER-AMT  TO WS-DET-OVERAMT.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+           IF WS-LINE-COUNT >= 50 THEN
+                PERFORM 310-WRITE-HEADINGS THRU 310-EXIT
+           END-IF.
+
+           PERFORM 320-RETURN-SORTWORK THRU 320-EXIT.
+
+       330-EXIT.
+           EXIT.
+
+       340-WRITE-TOTAL.
+
+           MOVE WS-EXCEPTION-COUNT TO WS-TOT-COUNT.
+           WRITE RPT-LINE FROM WS-TOTAL-LINE.
+
+       340-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+
+           CLOSE ACCTFILE.
+           CLOSE RPTFILE.
+
+       900-EXIT.
+           EXIT.
+
+       END PROGRAM DCIA2BTL.
