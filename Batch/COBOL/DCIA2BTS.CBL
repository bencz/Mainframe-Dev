@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2BTS.
+       AUTHOR. DEREK JOHNSTON.
+
+      * MONTHLY STATEMENT RUN - READS ACCTFILE SEQUENTIALLY AND PRINTS
+      * ONE STATEMENT PER ACCOUNT SO STATEMENTS CAN BE MAILED INSTEAD
+      * OF SCREEN-SCRAPING EACH ACCOUNT THROUGH MAP1 ONE AT A TIME.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS ACCTKEY
+                FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCTFILE
+           RECORD CONTAINS 105 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+      * COPY ACCTFILE FD RECORD LAYOUT
+           COPY 'ACCTFD'.
+
+       FD  RPTFILE
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ACCT-STATUS              PIC X(02).
+       01  WS-RPT-STATUS               PIC X(02).
+
+       01  WS-ACCT-EOF-IND             PIC X(01) VALUE 'N'.
+           88  ACCTFILE-EOF                      VALUE 'Y'.
+
+       01  WS-STATEMENT-COUNT          PIC 9(05) VALUE ZERO.
+
+       01  WS-STMT-HEADING.
+           05  FILLER                  PIC X(45) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                   VALUE 'MONTHLY STATEMENT'.
+           05  FILLER                  PIC X(69) VALUE SPACES.
+
+       01  WS-STMT-ACCT-LINE.
+           05  FILLER                  PIC X(14)
+                   VALUE 'ACCOUNT NO.: '.
+           05  WS-STMT-ACCTNO          PIC 9(05).
+           05  FILLER                  PIC X(113) VALUE SPACES.
+
+       01  WS-STMT-NAME-LINE.
+           05  WS-STMT-TITL            PIC X(04).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-STMT-FNAME           PIC X(15).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-STMT-SNAME           PIC X(20).
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+       01  WS-STMT-ADDR1-LINE.
+           05  WS-STMT-ADDR1           PIC X(20).
+           05  FILLER                  PIC X(112) VALUE SPACES.
+
+       01  WS-STMT-ADDR2-LINE.
+           05  WS-STMT-ADDR2           PIC X(20).
+           05  FILLER                  PIC X(112) VALUE SPACES.
+
+       01  WS-STMT-SUMMARY-LINE.
+           05  FILLER                  PIC X(14)
+                   VALUE 'CREDIT LIMIT: '.
+           05  WS-STMT-CRLIMIT         PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(108) VALUE SPACES.
+
+       01  WS-BLANK-LINE               PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+
+           PERFORM 100-INITIALIZE THRU 100-EXIT.
+           PERFORM 210-READ-ACCTFILE THRU 210-EXIT.
+           PERFORM 200-PRINT-STATEMENT THRU 200-EXIT
+                UNTIL ACCTFILE-EOF.
+           PERFORM 900-TERMINATE THRU 900-EXIT.
+           STOP RUN.
+
+       100-INITIALIZE.
+
+           OPEN INPUT ACCTFILE.
+           IF WS-ACCT-STATUS NOT = '00'
+                DISPLAY 'DCIA2BTS - UNABLE TO OPEN ACCTFILE, STATUS '
+                     WS-ACCT-STATUS
+                STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+           IF WS-RPT-STATUS NOT = '00'
+                DISPLAY 'DCIA2BTS - UNABLE TO OPEN RPTFILE, STATUS '
+                     WS-RPT-STATUS
+                STOP RUN
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-STATEMENT.
+
+           WRITE RPT-LINE FROM WS-STMT-HEADING.
+
+           MOVE ACCTNO TO WS-STMT-ACCTNO.
+           WRITE RPT-LINE FROM WS-STMT-ACCT-LINE.
+
+           MOVE TITL   TO WS-STMT-TITL.
+           MOVE FNAME  TO WS-STMT-FNAME.
+           MOVE SNAME  TO WS-STMT-SNAME.
+           WRITE RPT-LINE FROM WS-STMT-NAME-LINE.
+
+           MOVE ADDR1 TO WS-STMT-ADDR1.
+           WRITE RPT-LINE FROM WS-STMT-ADDR1-LINE.
+
+           MOVE ADDR2 TO WS-STMT-ADDR2.
+           WRITE RPT-LINE FROM WS-STMT-ADDR2-LINE.
+
+           MOVE CRLIMIT TO WS-STMT-CRLIMIT.
+           WRITE RPT-LINE FROM WS-STMT-SUMMARY-LINE.
+
+           WRITE RPT-LINE FROM WS-BLANK-LINE.
+
+           ADD 1 TO WS-STATEMENT-COUNT.
+
+           PERFORM 210-READ-ACCTFILE THRU 210-EXIT.
+
+       200-EXIT.
+           EXIT.
+
+       210-READ-ACCTFILE.
+
+           READ ACCTFILE
+                AT END
+                     SET ACCTFILE-EOF TO TRUE
+           END-READ.
+
+       210-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+
+           DISPLAY 'DCIA2BTS - STATEMENTS PRINTED: ' WS-STATEMENT-COUNT.
+           CLOSE ACCTFILE.
+           CLOSE RPTFILE.
+
+       900-EXIT.
+           EXIT.
+
+       END PROGRAM DCIA2BTS.
