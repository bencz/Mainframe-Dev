@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2BTC.
+       AUTHOR. DEREK JOHNSTON.
+
+      * CHECKPOINT/RESTART BULK LOAD - LOADS LOADFILE (THE UPSTREAM
+      * FEED) INTO ACCTFILE, DROPPING A CHECKPOINT RECORD EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN CAN SKIP PAST
+      * EVERYTHING ALREADY LOADED INSTEAD OF STARTING OVER AT RECORD 1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOADFILE ASSIGN TO LOADFILE
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOAD-STATUS.
+
+           SELECT ACCTFILE ASSIGN TO ACCTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS ACCTKEY
+                FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT OPTIONAL CHKPTFILE ASSIGN TO CHKPTFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOADFILE
+           RECORD CONTAINS 105 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+      * COPY ACCTFILE FD RECORD LAYOUT, RENAMED FOR THE INPUT FEED
+           COPY 'ACCTFD' REPLACING
+                ACCTREC    BY LOAD-REC
+                ACCTKEY    BY LOAD-KEY
+                ACCTNO     BY LOAD-ACCTNO
+                TITL       BY LOAD-TITL
+                FNAME      BY LOAD-FNAME
+                SNAME      BY LOAD-SNAME
+                ADDR1      BY LOAD-ADDR1
+                ADDR2      BY LOAD-ADDR2
+                STAT       BY LOAD-STAT
+                CRLIMIT    BY LOAD-CRLIMIT
+                CURR-BAL   BY LOAD-CURR-BAL
+                CLOSE-IND  BY LOAD-CLOSE-IND
+                ACCT-OPEN  BY LOAD-ACCT-OPEN
+                ACCT-CLOSED BY LOAD-ACCT-CLOSED.
+
+       FD  ACCTFILE
+           RECORD CONTAINS 105 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+
+      * COPY ACCTFILE FD RECORD LAYOUT
+           COPY 'ACCTFD'.
+
+       FD  CHKPTFILE
+           RECORD CONTAINS 14 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+           05  CKPT-COUNT              PIC 9(09).
+           05  CKPT-LAST-KEY           PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LOAD-STATUS              PIC X(02).
+       01  WS-ACCT-STATUS              PIC X(02).
+       01  WS-CKPT-STATUS              PIC X(02).
+
+       01  WS-LOAD-EOF-IND             PIC X(01) VALUE 'N'.
+           88  LOADFILE-EOF                      VALUE 'Y'.
+       01  WS-CKPT-EOF-IND             PIC X(01) VALUE 'N'.
+           88  CKPTFILE-EOF                      VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(09) VALUE 1000.
+       01  WS-RESTART-COUNT            PIC 9(09) VALUE ZERO.
+       01  WS-SKIP-COUNT               PIC 9(09) VALUE ZERO.
+       01  WS-LINES-PROCESSED          PIC 9(09) VALUE ZERO.
+       01  WS-LOADED-COUNT             PIC 9(09) VALUE ZERO.
+       01  WS-DUP-COUNT                PIC 9(09) VALUE ZERO.
+       01  WS-CKPT-QUOTIENT            PIC 9(09).
+       01  WS-CKPT-REMAINDER           PIC 9(09).
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+
+           PERFORM 100-INITIALIZE THRU 100-EXIT.
+           PERFORM 150-SKIP-ALREADY-LOADED THRU 150-EXIT.
+           PERFORM 210-READ-LOADFILE THRU 210-EXIT.
+           PERFORM 200-LOAD-RECORD THRU 200-EXIT
+                UNTIL LOADFILE-EOF.
+           PERFORM 900-TERMINATE THRU 900-EXIT.
+           STOP RUN.
+
+       100-INITIALIZE.
+
+           OPEN INPUT LOADFILE.
+           IF WS-LOAD-STATUS NOT = '00'
+                DISPLAY 'DCIA2BTC - UNABLE TO OPEN LOADFILE, STATUS '
+                     WS-LOAD-STATUS
+                STOP RUN
+           END-IF.
+
+           OPEN I-O ACCTFILE.
+           IF WS-ACCT-STATUS NOT = '00'
+                DISPLAY 'DCIA2BTC - UNABLE TO OPEN ACCTFILE, STATUS '
+                     WS-ACCT-STATUS
+                STOP RUN
+           END-IF.
+
+           PERFORM 110-READ-LAST-CHECKPOINT THRU 110-EXIT.
+
+       100-EXIT.
+           EXIT.
+
+       110-READ-LAST-CHECKPOINT.
+
+      * OPTIONAL FILE - STATUS '05' OR '35' MEANS THIS IS THE FIRST
+      * RUN AND THERE IS NO PRIOR CHECKPOINT TO RESTART FROM
+           OPEN INPUT CHKPTFILE.
+           IF WS-CKPT-STATUS = '00' THEN
+                PERFORM 120-READ-CKPT-REC THRU 120-EXIT
+                     UNTIL CKPTFILE-EOF
+                CLOSE CHKPTFILE
+           ELSE
+                MOVE ZERO TO WS-RESTART-COUNT
+                CLOSE CHKPTFILE
+           END-IF.
+
+      * REOPEN FOR EXTEND SO FURTHER CHECKPOINTS APPEND ONTO ANY
+      * ALREADY WRITTEN BY AN EARLIER, ABENDED RUN
+           OPEN EXTEND CHKPTFILE.
+           IF WS-CKPT-STATUS NOT = '00' THEN
+                OPEN OUTPUT CHKPTFILE
+           END-IF.
+
+       110-EXIT.
+           EXIT.
+
+       120-READ-CKPT-REC.
+
+           READ CHKPTFILE
+                AT END
+                     SET CKPTFILE-EOF TO TRUE
+                NOT AT END
+                     MOVE CKPT-COUNT TO WS-RESTART-COUNT
+           END-READ.
+
+       120-EXIT.
+           EXIT.
+
+       150-SKIP-ALREADY-LOADED.
+
+      * FAST-FORWARD PAST EVERY INPUT RECORD A PRIOR RUN ALREADY
+      * ACCOUNTED FOR, CHECKPOINTED OR NOT, SO A RESTART PICKS UP
+      * RIGHT AFTER THE LAST CHECKPOINT INSTEAD OF FROM RECORD ONE
+           PERFORM 160-SKIP-ONE THRU 160-EXIT
+                UNTIL WS-SKIP-COUNT = WS-RESTART-COUNT
+                   OR LOADFILE-EOF.
+
+           MOVE WS-RESTART-COUNT TO WS-LINES-PROCESSED.
+
+       150-EXIT.
+           EXIT.
+
+       160-SKIP-ONE.
+
+           READ LOADFILE
+                AT END
+                     SET LOADFILE-EOF TO TRUE
+                NOT AT END
+                     ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       160-EXIT.
+           EXIT.
+
+       200-LOAD-RECORD.
+
+           MOVE LOAD-ACCTNO    TO ACCTNO.
+           MOVE LOAD-TITL      TO TITL.
+           MOVE LOAD-FNAME     TO FNAME.
+           MOVE LOAD-SNAME     TO SNAME.
+           MOVE LOAD-ADDR1     TO ADDR1.
+           MOVE LOAD-ADDR2     TO ADDR2.
+           MOVE LOAD-STAT      TO STAT.
+           MOVE LOAD-CRLIMIT   TO CRLIMIT.
+           MOVE LOAD-CURR-BAL  TO CURR-BAL.
+           MOVE LOAD-CLOSE-IND TO CLOSE-IND.
+
+      * A RECORD THAT ALREADY MADE IT IN BEFORE THE LAST ABEND COMES
+      * BACK INVALID KEY - COUNT IT AND MOVE ON RATHER THAN ABORT
+           WRITE ACCTREC
+                INVALID KEY
+                     ADD 1 TO WS-DUP-COUNT
+                NOT INVALID KEY
+                     ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+
+           ADD 1 TO WS-LINES-PROCESSED.
+
+           DIVIDE WS-LINES-PROCESSED BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+
+           IF WS-CKPT-REMAINDER = ZERO THEN
+                PERFORM 300-WRITE-CHECKPOINT THRU 300-EXIT
+           END-IF.
+
+           PERFORM 210-READ-LOADFILE THRU 210-EXIT.
+
+       200-EXIT.
+           EXIT.
+
+       210-READ-LOADFILE.
+
+           READ LOADFILE
+                AT END
+                     SET LOADFILE-EOF TO TRUE
+           END-READ.
+
+       210-EXIT.
+           EXIT.
+
+       300-WRITE-CHECKPOINT.
+
+           MOVE WS-LINES-PROCESSED TO CKPT-COUNT.
+           MOVE ACCTNO             TO CKPT-LAST-KEY.
+           WRITE CKPT-REC.
+
+           DISPLAY 'DCIA2BTC - CHECKPOINT AT ' WS-LINES-PROCESSED
+                ' RECORDS PROCESSED'.
+
+       300-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+
+      * FINAL CHECKPOINT SO A RESTART AFTER A CLEAN END-OF-JOB SKIPS
+      * EVERYTHING, EVEN IF THE RUN DID NOT LAND ON AN INTERVAL
+           PERFORM 300-WRITE-CHECKPOINT THRU 300-EXIT.
+
+           DISPLAY 'DCIA2BTC - RECORDS LOADED : ' WS-LOADED-COUNT.
+           DISPLAY 'DCIA2BTC - DUPLICATES SKIPPED : ' WS-DUP-COUNT.
+
+           CLOSE LOADFILE.
+           CLOSE ACCTFILE.
+           CLOSE CHKPTFILE.
+
+       900-EXIT.
+           EXIT.
+
+       END PROGRAM DCIA2BTC.
