@@ -0,0 +1,14 @@
+//DCIA2BTS JOB (ACCTG),'MONTHLY STMTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* MONTHLY STATEMENT RUN - READS ACCTFILE SEQUENTIALLY AND
+//* PRINTS ONE STATEMENT PER ACCOUNT TO RPTFILE
+//*********************************************************
+//STEP010  EXEC PGM=DCIA2BTS
+//STEPLIB  DD   DSN=PROD.DCIA2.LOADLIB,DISP=SHR
+//ACCTFILE DD   DSN=PROD.DCIA2.ACCTFILE,DISP=SHR
+//RPTFILE  DD   DSN=PROD.DCIA2.STMTS.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
