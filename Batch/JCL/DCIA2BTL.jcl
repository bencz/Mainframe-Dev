@@ -0,0 +1,18 @@
+//DCIA2BTL JOB (ACCTG),'OVERLIMIT RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* NIGHTLY OVER-LIMIT EXCEPTION REPORT - READS ACCTFILE,
+//* SORTS EVERY ACCOUNT WHERE CURR-BAL EXCEEDS CRLIMIT
+//* WORST-FIRST AND PRINTS THE EXCEPTION REPORT TO RPTFILE
+//*********************************************************
+//STEP010  EXEC PGM=DCIA2BTL
+//STEPLIB  DD   DSN=PROD.DCIA2.LOADLIB,DISP=SHR
+//ACCTFILE DD   DSN=PROD.DCIA2.ACCTFILE,DISP=SHR
+//SORTWK1  DD   DSN=&&SORTWK1,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//RPTFILE  DD   DSN=PROD.DCIA2.OVERLIM.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
