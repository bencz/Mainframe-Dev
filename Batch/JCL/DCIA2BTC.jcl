@@ -0,0 +1,20 @@
+//DCIA2BTC JOB (ACCTG),'BULK LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* CHECKPOINT/RESTART BULK LOAD - LOADS LOADFILE INTO
+//* ACCTFILE, CHECKPOINTING TO CHKPTFILE EVERY 1000 RECORDS.
+//* CHKPTFILE IS DISP=MOD SO A RERUN AFTER AN ABEND FINDS THE
+//* CHECKPOINTS WRITTEN BY THE EARLIER, FAILED ATTEMPT AND
+//* RESUMES PAST THEM INSTEAD OF RELOADING FROM RECORD ONE.
+//* DELETE AND REDEFINE CHKPTFILE BEFORE A DELIBERATE FRESH
+//* START (E.G. A NEW CONVERSION RUN, NOT A RESTART).
+//*********************************************************
+//STEP010  EXEC PGM=DCIA2BTC
+//STEPLIB  DD   DSN=PROD.DCIA2.LOADLIB,DISP=SHR
+//LOADFILE DD   DSN=PROD.DCIA2.LOADFILE,DISP=SHR
+//ACCTFILE DD   DSN=PROD.DCIA2.ACCTFILE,DISP=SHR
+//CHKPTFILE DD  DSN=PROD.DCIA2.DCIA2BTC.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
